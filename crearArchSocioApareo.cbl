@@ -12,7 +12,12 @@
        FILE-CONTROL.
            SELECT SOCIOS
            ASSIGN TO
-           "D:\linux cecilia\COBOL\archivo\archSocios.dat".
+           "D:\linux cecilia\COBOL\archivo\archSocios.dat"
+           FILE STATUS IS w-soc-status.
+
+           SELECT SOCIOS-TMP
+           ASSIGN TO
+           "D:\linux cecilia\COBOL\archivo\archSociosTmp.dat".
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,33 +27,125 @@
            03 soc-nombre pic x(20).
            03 soc-saldo pic s9(8)v99.
 
+       FD  SOCIOS-TMP.
+       01  soc-tmp-reg.
+           03 soc-tmp-soc pic 9(4).
+           03 soc-tmp-nombre pic x(20).
+           03 soc-tmp-saldo pic s9(8)v99.
+
        WORKING-STORAGE SECTION.
        01  cont pic 999 value zeros.
+       01  w-opcion pic x.
+       01  w-opcion-mant pic x.
+       01  w-soc-busca pic 9(4).
+       01  w-nombre-nuevo pic x(20).
+       01  w-flag-encontrado pic 9 value zero.
+       01  w-flag-fin-soc pic 9 value zero.
+       01  w-flag-cod-ok pic 9 value zero.
+       01  w-idx-existe pic 9(5) value zero.
+       01  w-soc-status pic xx.
+       01  w-flag-archivo-existe pic 9 value zero.
+       01  w-flag-carga-ok pic 9 value zero.
+       01  w-resp-confirma pic x.
+       01  tabla-existe-socios.
+           03 w-existe-tabla pic 9 occurs 10000 times value zero.
+       01  w-path-socios pic x(60)
+           value "D:\linux cecilia\COBOL\archivo\archSocios.dat".
+       01  w-path-tmp pic x(60)
+           value "D:\linux cecilia\COBOL\archivo\archSociosTmp.dat".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM 100-INICIO.
-           PERFORM 200-ING-SOCIOS
-           PERFORM UNTIL soc-soc = 0
-               PERFORM 300-INGRESO-CODIGO
-               PERFORM 400-PROCESO
-               PERFORM 200-ING-SOCIOS
+           PERFORM 900-MENU-PRINCIPAL.
+           STOP RUN.
+
+       900-MENU-PRINCIPAL.
+           PERFORM 910-MUESTRO-MENU.
+           PERFORM UNTIL w-opcion IS EQUALS "3"
+               EVALUATE w-opcion
+                   WHEN "1"
+                       PERFORM 100-INICIO
+                       IF w-flag-carga-ok IS EQUALS 1
+                           PERFORM 200-ING-SOCIOS
+                           PERFORM UNTIL soc-soc = 0
+                               PERFORM 300-INGRESO-CODIGO
+                               PERFORM 400-PROCESO
+                               PERFORM 200-ING-SOCIOS
+                           END-PERFORM
+                           PERFORM 500-FIN
+                       END-IF
+                   WHEN "2"
+                       PERFORM 800-MANTENIMIENTO-SOCIO
+                   WHEN "3"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCION INVALIDA"
+               END-EVALUATE
+               PERFORM 910-MUESTRO-MENU
            END-PERFORM.
-           PERFORM 500-FIN.
 
-            STOP RUN.
+       910-MUESTRO-MENU.
+           DISPLAY "1 - INGRESAR NUEVOS SOCIOS (GENERA ARCHIVO NUEVO)".
+           DISPLAY "2 - BUSCAR / MODIFICAR / DAR DE BAJA UN SOCIO".
+           DISPLAY "3 - SALIR".
+           DISPLAY "INGRESE OPCION".
+           ACCEPT w-opcion.
 
        100-INICIO.
            DISPLAY "PROGRAMA PARA GRABAR ARCHIVO SOCIOS".
-           OPEN OUTPUT SOCIOS.
+           MOVE 1 TO w-flag-carga-ok.
+           PERFORM 101-VERIFICO-ARCHIVO-EXISTENTE.
+           IF w-flag-archivo-existe IS EQUALS 1
+               DISPLAY "YA EXISTE UN ARCHIVO DE SOCIOS CON DATOS"
+               DISPLAY "SE VA A BORRAR TODO LO CARGADO. CONFIRMA (S/N)"
+               ACCEPT w-resp-confirma
+               IF w-resp-confirma IS NOT EQUALS "S" AND
+                  w-resp-confirma IS NOT EQUALS "s"
+                   MOVE ZERO TO w-flag-carga-ok
+                   DISPLAY "CARGA CANCELADA"
+               END-IF
+           END-IF.
+           IF w-flag-carga-ok IS EQUALS 1
+               MOVE ZERO TO tabla-existe-socios
+               OPEN OUTPUT SOCIOS
+           END-IF.
+
+       101-VERIFICO-ARCHIVO-EXISTENTE.
+           MOVE ZERO TO w-flag-archivo-existe.
+           OPEN INPUT SOCIOS.
+           IF w-soc-status IS EQUALS "00"
+               READ SOCIOS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 1 TO w-flag-archivo-existe
+               END-READ
+               CLOSE SOCIOS
+           END-IF.
+
        200-ING-SOCIOS.
-           PERFORM 210-TRAIGO-SOCIO
-           PERFORM UNTIL soc-soc >= 0 AND soc-soc < 9999
-               DISPLAY "ERROR"
+           MOVE ZERO TO w-flag-cod-ok.
+           PERFORM UNTIL w-flag-cod-ok IS EQUALS 1
                PERFORM 210-TRAIGO-SOCIO
+               PERFORM 215-VERIFICO-CODIGO
            END-PERFORM.
        210-TRAIGO-SOCIO.
            DISPLAY "INGRESE NUMERO DE CODIGO, X FIN INGRESE 0".
            ACCEPT soc-soc.
+       215-VERIFICO-CODIGO.
+           MOVE 1 TO w-flag-cod-ok.
+           IF soc-soc >= 0 AND soc-soc < 9999
+               IF soc-soc IS NOT EQUALS 0
+                   COMPUTE w-idx-existe = soc-soc + 1
+                   IF w-existe-tabla(w-idx-existe) IS EQUALS 1
+                       DISPLAY "CODIGO DE SOCIO DUPLICADO"
+                       MOVE ZERO TO w-flag-cod-ok
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "ERROR"
+               MOVE ZERO TO w-flag-cod-ok
+           END-IF.
        300-INGRESO-CODIGO.
            PERFORM 320-ING-NOMBRE.
            PERFORM UNTIL soc-nombre <> SPACE
@@ -59,9 +156,111 @@
            DISPLAY "INGRESE NOMBRE DEL SOCIO".
            ACCEPT soc-nombre.
        400-PROCESO.
+           PERFORM 410-PIDO-SALDO.
+           PERFORM UNTIL soc-saldo >= ZERO
+               DISPLAY "ERROR: EL SALDO NO PUEDE SER NEGATIVO"
+               PERFORM 410-PIDO-SALDO
+           END-PERFORM.
+           WRITE soc-reg.
+           COMPUTE w-idx-existe = soc-soc + 1.
+           MOVE 1 TO w-existe-tabla(w-idx-existe).
+       410-PIDO-SALDO.
            DISPLAY "INGRESE SALDO".
            ACCEPT soc-saldo.
-           WRITE soc-reg.
        500-FIN.
            CLOSE SOCIOS.
+
+       800-MANTENIMIENTO-SOCIO.
+           OPEN I-O SOCIOS.
+           IF w-soc-status IS NOT EQUALS "00"
+               DISPLAY "NO EXISTE ARCHIVO DE SOCIOS. USE LA OPCION 1"
+           ELSE
+               PERFORM 810-PIDO-CODIGO-BUSQUEDA
+               PERFORM 820-BUSCO-SOCIO
+               IF w-flag-encontrado IS EQUALS 1
+                   PERFORM 830-MUESTRO-SOCIO
+                   PERFORM 840-PIDO-ACCION
+                   EVALUATE w-opcion-mant
+                       WHEN "M"
+                           PERFORM 850-MODIFICO-SOCIO
+                       WHEN "B"
+                           PERFORM 860-ELIMINO-SOCIO
+                       WHEN OTHER
+                           DISPLAY "OPERACION CANCELADA"
+                   END-EVALUATE
+               ELSE
+                   DISPLAY "SOCIO NO ENCONTRADO"
+               END-IF
+               CLOSE SOCIOS
+           END-IF.
+
+       810-PIDO-CODIGO-BUSQUEDA.
+           DISPLAY "INGRESE CODIGO DE SOCIO A BUSCAR".
+           ACCEPT w-soc-busca.
+
+       820-BUSCO-SOCIO.
+           MOVE ZERO TO w-flag-encontrado.
+           MOVE ZERO TO w-flag-fin-soc.
+           PERFORM UNTIL w-flag-fin-soc IS EQUALS 1
+                        OR w-flag-encontrado IS EQUALS 1
+               READ SOCIOS
+                   AT END
+                       MOVE 1 TO w-flag-fin-soc
+                   NOT AT END
+                       IF soc-soc IS EQUALS w-soc-busca
+                           MOVE 1 TO w-flag-encontrado
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       830-MUESTRO-SOCIO.
+           DISPLAY "SOCIO : " soc-soc.
+           DISPLAY "NOMBRE: " soc-nombre.
+           DISPLAY "SALDO : " soc-saldo.
+
+       840-PIDO-ACCION.
+           DISPLAY "M-MODIFICAR  B-DAR DE BAJA  C-CANCELAR".
+           ACCEPT w-opcion-mant.
+
+       850-MODIFICO-SOCIO.
+           DISPLAY "INGRESE NUEVO NOMBRE (ESPACIOS = NO MODIFICAR)".
+           MOVE SPACES TO w-nombre-nuevo.
+           ACCEPT w-nombre-nuevo.
+           IF w-nombre-nuevo IS NOT EQUALS SPACES
+               MOVE w-nombre-nuevo TO soc-nombre.
+           PERFORM 855-PIDO-SALDO-NUEVO.
+           PERFORM UNTIL soc-saldo >= ZERO
+               DISPLAY "ERROR: EL SALDO NO PUEDE SER NEGATIVO"
+               PERFORM 855-PIDO-SALDO-NUEVO
+           END-PERFORM.
+           REWRITE soc-reg.
+           DISPLAY "SOCIO MODIFICADO".
+
+       855-PIDO-SALDO-NUEVO.
+           DISPLAY "INGRESE NUEVO SALDO".
+           ACCEPT soc-saldo.
+
+       860-ELIMINO-SOCIO.
+           CLOSE SOCIOS.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT SOCIOS-TMP.
+           MOVE ZERO TO w-flag-fin-soc.
+           PERFORM 861-LEO-SOCIO-P-BAJA.
+           PERFORM UNTIL w-flag-fin-soc IS EQUALS 1
+               IF soc-soc IS NOT EQUALS w-soc-busca
+                   MOVE soc-reg TO soc-tmp-reg
+                   WRITE soc-tmp-reg
+               END-IF
+               PERFORM 861-LEO-SOCIO-P-BAJA
+           END-PERFORM.
+           CLOSE SOCIOS.
+           CLOSE SOCIOS-TMP.
+           CALL "CBL_DELETE_FILE" USING w-path-socios.
+           CALL "CBL_RENAME_FILE" USING w-path-tmp w-path-socios.
+           OPEN I-O SOCIOS.
+           DISPLAY "SOCIO ELIMINADO".
+
+       861-LEO-SOCIO-P-BAJA.
+           READ SOCIOS AT END MOVE 1 TO w-flag-fin-soc.
+
        END PROGRAM YOUR-PROGRAM-NAME.
