@@ -16,7 +16,8 @@
 
            SELECT SOCIOS-ACT
            ASSIGN TO
-           "D:\linux cecilia\COBOL\archivo\archSociosAct.dat".
+           "D:\linux cecilia\COBOL\archivo\archSociosAct.dat"
+           FILE STATUS IS w-socact-status.
 
            SELECT NOVEDADES
            ASSIGN TO
@@ -24,7 +25,23 @@
 
            SELECT LOG-ERRORES
            ASSIGN TO
-           "D:\linux cecilia\COBOL\archivo\archErrores.dat".
+           "D:\linux cecilia\COBOL\archivo\archErrores.dat"
+           FILE STATUS IS w-logerr-status.
+
+           SELECT RESTART-CTRL
+           ASSIGN TO
+           "D:\linux cecilia\COBOL\archivo\archRestart.dat"
+           FILE STATUS IS w-restart-status.
+
+           SELECT AUDITORIA
+           ASSIGN TO
+           "D:\linux cecilia\COBOL\archivo\archAuditoria.dat"
+           FILE STATUS IS w-audit-status.
+
+           SELECT PEND-CTRL
+           ASSIGN TO
+           "D:\linux cecilia\COBOL\archivo\archRestartPend.dat"
+           FILE STATUS IS w-pend-status.
 
        DATA DIVISION.
        FILE SECTION.
@@ -46,17 +63,110 @@
            03 nov-movimiento pic x.
            03 nov-nombre pic x(20).
            03 nov-importe pic s9(7)v99.
+           03 nov-destino pic 9(4).
 
        FD  LOG-ERRORES.
        01  log-reg.
            03 log-socio pic 9(4).
            03 log-movimiento pic x.
            03 log-importe pic s9(7)v99.
+           03 log-destino pic 9(4).
            03 log-error pic x(40).
 
+       FD  RESTART-CTRL.
+       01  restart-reg.
+           03 restart-ultimo-socio pic 9(4).
+           03 restart-cont-alta pic 9(4).
+           03 restart-cont-baja pic 9(4).
+           03 restart-cont-modif pic 9(4).
+           03 restart-cont-err-aare pic 9(4).
+           03 restart-cont-err-mari pic 9(4).
+           03 restart-cont-err-bari pic 9(4).
+           03 restart-cont-err-sif pic 9(4).
+           03 restart-cont-transf pic 9(4).
+           03 restart-cont-err-tdne pic 9(4).
+           03 restart-cont-err-tasm pic 9(4).
+           03 restart-cont-err-tsif pic 9(4).
+           03 restart-cont-err-tari pic 9(4).
+           03 restart-cont-err-tcsa pic 9(4).
+           03 restart-cont-err-apll pic 9(4).
+
+       FD  AUDITORIA.
+       01  audit-reg.
+           03 audit-socio pic 9(4).
+           03 audit-movimiento pic x.
+           03 audit-importe-ant pic s9(8)v99.
+           03 audit-importe-nuevo pic s9(8)v99.
+           03 audit-fecha pic 9(8).
+
+       FD  PEND-CTRL.
+       01  pend-ctrl-reg.
+           03 pend-ctrl-destino pic 9(4).
+           03 pend-ctrl-importe pic s9(8)v99.
+           03 pend-ctrl-origen pic 9(4).
+
        WORKING-STORAGE SECTION.
        01  w-flag-soc-act pic 9.
        01  w-flag-error pic 9.
+       01  w-restart-status pic xx.
+       01  w-audit-status pic xx.
+       01  w-pend-status pic xx.
+       01  w-logerr-status pic xx.
+       01  w-socact-status pic xx.
+       01  w-ult-commit-socio pic 9(4) value zero.
+       01  w-flag-fin-socact pic 9 value zero.
+       01  w-flag-pend-fin pic 9 value zero.
+       01  w-restart-socio pic 9(4) value zero.
+       01  w-flag-restart pic 9 value zero.
+       01  w-resp-restart pic x.
+       01  w-cont-alta pic 9(4) value zero.
+       01  w-cont-baja pic 9(4) value zero.
+       01  w-cont-modif pic 9(4) value zero.
+       01  w-cont-err-aare pic 9(4) value zero.
+       01  w-cont-err-mari pic 9(4) value zero.
+       01  w-cont-err-bari pic 9(4) value zero.
+       01  w-cont-err-sif pic 9(4) value zero.
+       01  w-audit-socio pic 9(4) value zero.
+       01  w-audit-mov pic x value space.
+       01  w-audit-ant pic s9(8)v99 value zero.
+       01  w-audit-nuevo pic s9(8)v99 value zero.
+       01  w-cont-transf pic 9(4) value zero.
+       01  w-cont-err-tdne pic 9(4) value zero.
+       01  w-cont-err-tasm pic 9(4) value zero.
+       01  w-cont-err-tsif pic 9(4) value zero.
+       01  w-cont-err-tari pic 9(4) value zero.
+       01  w-cont-err-tcsa pic 9(4) value zero.
+       01  w-cont-err-apll pic 9(4) value zero.
+       01  w-flag-transf-ok pic 9 value zero.
+       01  w-transf-cod-error pic 9 value zero.
+       01  w-flag-pre-fin pic 9 value zero.
+       01  w-idx-existe pic 9(5) value zero.
+       01  idx-pend pic 999 value zero.
+       01  tabla-existe-socios.
+           03 w-existe-flag pic 9 occurs 10000 times.
+       01  tabla-pendientes.
+           03 pend-entry occurs 200 times.
+               05 pend-destino pic 9(4).
+               05 pend-importe pic s9(8)v99.
+               05 pend-origen pic 9(4).
+               05 pend-activo pic 9.
+       01  w-cant-audit-pend pic 999 value zero.
+       01  idx-audit-pend pic 999 value zero.
+       01  tabla-audit-pend.
+           03 aud-pend-entry occurs 100 times.
+               05 aud-pend-socio pic 9(4).
+               05 aud-pend-mov pic x.
+               05 aud-pend-ant pic s9(8)v99.
+               05 aud-pend-nuevo pic s9(8)v99.
+       01  w-path-restart pic x(60)
+           value "D:\linux cecilia\COBOL\archivo\archRestart.dat".
+       01  w-path-restart-pend pic x(60)
+           value "D:\linux cecilia\COBOL\archivo\archRestartPend.dat".
+       01  w-total-act pic s9(9)v99 value zero.
+       01  w-saldo-prueba pic s9(9)v99 value zero.
+       01  w-ant-soc-socio pic 9(4) value zero.
+       01  w-ant-nov-socio pic 9(4) value zero.
+       01  w-flag-secuencia-ok pic 9 value 1.
 
        01  lin-guarda.
            03 filler pic x(80) value all "*".
@@ -88,6 +198,11 @@
            03 filler pic x(8) value spaces.
            03 l-saldo pic zz.zzz.zz9,99.
            03 filler pic x(17) value spaces.
+       01  lin-total.
+           03 filler pic x(41) value spaces.
+           03 filler pic x(17) value "TOTAL GENERAL".
+           03 l-total pic zzz.zzz.zz9,99.
+           03 filler pic x(16) value spaces.
        01  lin-error.
            03 filler pic x(31) value spaces.
            03 filler pic x(18) value "ARCHIVO DE ERRORES".
@@ -96,6 +211,10 @@
            03 filler pic x(31) value space.
            03 filler pic x(18) value all "-".
            03 filler pic x(31) value space.
+       01  lin-control.
+           03 filler pic x(28) value spaces.
+           03 filler pic x(24) value "CONTROL DE MOVIMIENTOS".
+           03 filler pic x(28) value spaces.
        01  lin-val-error.
            03 filler pic x(10) value spaces.
            03 l-soc-error pic x(5) value spaces.
@@ -104,6 +223,8 @@
            03 filler pic x(4) value spaces.
            03 l-saldo-error pic zz.zzz.zz9,99.
            03 filler pic x(5) value spaces.
+           03 l-destino-error pic x(5) value spaces.
+           03 filler pic x(3) value spaces.
            03 l-tipo-error pic x(40) value space.
            03 filler pic x(12) value space.
 
@@ -112,12 +233,10 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO-GENERAL.
-            PERFORM 150-LEER-SOCIO.
-            PERFORM 260-PASO-DATOS-SOCIOS-A-ACT.
-            PERFORM 151-LEER-NOVEDAD.
-            PERFORM UNTIL soc-socio IS EQUALS 9999 AND
+            PERFORM UNTIL (soc-socio IS EQUALS 9999 AND
                           nov-socio IS EQUALS 9999 AND
-                          soc-act-socio IS EQUALS 9999
+                          soc-act-socio IS EQUALS 9999)
+                          OR w-flag-secuencia-ok IS EQUALS 0
                IF nov-socio > soc-act-socio THEN
                    PERFORM 200-PROCESO-X-MAYOR
                ELSE
@@ -134,19 +253,200 @@
             STOP RUN.
 
        100-INICIO-GENERAL.
+           PERFORM 103-PRECARGO-SOCIOS.
+           PERFORM 105-VERIFICO-RESTART.
            PERFORM 120-ABRO-ARCHIVOS.
+           IF w-flag-restart IS EQUALS 1 THEN
+               PERFORM 130-REANUDAR-DESDE-CHECKPOINT
+           ELSE
+               PERFORM 150-LEER-SOCIO
+               PERFORM 260-PASO-DATOS-SOCIOS-A-ACT
+               PERFORM 151-LEER-NOVEDAD
+           END-IF.
+
+       103-PRECARGO-SOCIOS.
+           OPEN INPUT SOCIOS.
+           MOVE ZERO TO w-flag-pre-fin.
+           PERFORM 104-LEER-SOCIO-PRE.
+           PERFORM UNTIL w-flag-pre-fin IS EQUALS 1
+               COMPUTE w-idx-existe = soc-socio + 1
+               MOVE 1 TO w-existe-flag(w-idx-existe)
+               PERFORM 104-LEER-SOCIO-PRE
+           END-PERFORM.
+           CLOSE SOCIOS.
+
+       104-LEER-SOCIO-PRE.
+           READ SOCIOS AT END MOVE 1 TO w-flag-pre-fin.
+
+       105-VERIFICO-RESTART.
+           MOVE ZERO TO w-restart-socio.
+           MOVE ZERO TO w-flag-restart.
+           OPEN INPUT RESTART-CTRL.
+           IF w-restart-status IS EQUALS "00" THEN
+               READ RESTART-CTRL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE restart-ultimo-socio TO w-restart-socio
+               END-READ
+               IF w-restart-socio > 0 THEN
+                   DISPLAY "PUNTO DE REINICIO EN SOCIO " w-restart-socio
+                   DISPLAY "DESEA REANUDAR DESDE ESE PUNTO? (S/N)"
+                   ACCEPT w-resp-restart
+                   IF w-resp-restart IS EQUALS "S" OR
+                      w-resp-restart IS EQUALS "s" THEN
+                       MOVE 1 TO w-flag-restart
+                       PERFORM 106-CARGO-CONTADORES-CHECKPOINT
+                   END-IF
+               END-IF
+               CLOSE RESTART-CTRL
+           END-IF.
+
+       106-CARGO-CONTADORES-CHECKPOINT.
+           MOVE restart-cont-alta TO w-cont-alta.
+           MOVE restart-cont-baja TO w-cont-baja.
+           MOVE restart-cont-modif TO w-cont-modif.
+           MOVE restart-cont-err-aare TO w-cont-err-aare.
+           MOVE restart-cont-err-mari TO w-cont-err-mari.
+           MOVE restart-cont-err-bari TO w-cont-err-bari.
+           MOVE restart-cont-err-sif TO w-cont-err-sif.
+           MOVE restart-cont-transf TO w-cont-transf.
+           MOVE restart-cont-err-tdne TO w-cont-err-tdne.
+           MOVE restart-cont-err-tasm TO w-cont-err-tasm.
+           MOVE restart-cont-err-tsif TO w-cont-err-tsif.
+           MOVE restart-cont-err-tari TO w-cont-err-tari.
+           MOVE restart-cont-err-tcsa TO w-cont-err-tcsa.
+           MOVE restart-cont-err-apll TO w-cont-err-apll.
 
        120-ABRO-ARCHIVOS.
            OPEN INPUT SOCIOS.
            OPEN INPUT NOVEDADES.
-           OPEN OUTPUT LOG-ERRORES.
-           OPEN OUTPUT SOCIOS-ACT.
+           IF w-flag-restart IS EQUALS 1 THEN
+               OPEN EXTEND LOG-ERRORES
+               IF w-logerr-status IS EQUALS "35" THEN
+                   OPEN OUTPUT LOG-ERRORES
+               END-IF
+               PERFORM 122-VERIFICO-ULTIMO-COMMITEADO
+               OPEN EXTEND SOCIOS-ACT
+           ELSE
+               OPEN OUTPUT LOG-ERRORES
+               OPEN OUTPUT SOCIOS-ACT
+           END-IF.
+           PERFORM 121-ABRO-AUDITORIA.
+
+       122-VERIFICO-ULTIMO-COMMITEADO.
+           MOVE ZERO TO w-ult-commit-socio.
+           MOVE ZERO TO w-flag-fin-socact.
+           OPEN INPUT SOCIOS-ACT.
+           IF w-socact-status IS EQUALS "00" THEN
+               PERFORM UNTIL w-flag-fin-socact IS EQUALS 1
+                   READ SOCIOS-ACT
+                       AT END
+                           MOVE 1 TO w-flag-fin-socact
+                       NOT AT END
+                           MOVE soc-act-socio TO w-ult-commit-socio
+                   END-READ
+               END-PERFORM
+               CLOSE SOCIOS-ACT
+           END-IF.
+           IF w-ult-commit-socio > w-restart-socio THEN
+               DISPLAY "AVISO: SOCIOS-ACT TIENE UN REGISTRO MAS "
+                   "ALLA DEL CHECKPOINT (SOCIO " w-ult-commit-socio
+                   "), SE AJUSTA EL PUNTO DE REINICIO PARA EVITAR "
+                   "DUPLICARLO"
+               MOVE w-ult-commit-socio TO w-restart-socio
+           END-IF.
+
+       121-ABRO-AUDITORIA.
+           IF w-flag-restart IS EQUALS 1 THEN
+               OPEN EXTEND AUDITORIA
+               IF w-audit-status IS EQUALS "35" THEN
+                   OPEN OUTPUT AUDITORIA
+               END-IF
+           ELSE
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+       130-REANUDAR-DESDE-CHECKPOINT.
+           PERFORM 131-CARGO-PENDIENTES-CHECKPOINT.
+           PERFORM 150-LEER-SOCIO.
+           PERFORM UNTIL soc-socio > w-restart-socio OR
+                         soc-socio IS EQUALS 9999
+               PERFORM 150-LEER-SOCIO
+           END-PERFORM.
+           PERFORM 260-PASO-DATOS-SOCIOS-A-ACT.
+           PERFORM 151-LEER-NOVEDAD.
+           PERFORM UNTIL nov-socio > w-restart-socio OR
+                         nov-socio IS EQUALS 9999
+               PERFORM 151-LEER-NOVEDAD
+           END-PERFORM.
+
+       131-CARGO-PENDIENTES-CHECKPOINT.
+           MOVE ZERO TO tabla-pendientes.
+           MOVE 1 TO idx-pend.
+           OPEN INPUT PEND-CTRL.
+           IF w-pend-status IS EQUALS "00" THEN
+               PERFORM 132-LEER-PENDIENTE-CHECKPOINT
+               PERFORM UNTIL w-flag-pend-fin IS EQUALS 1
+                   MOVE pend-ctrl-destino TO pend-destino(idx-pend)
+                   MOVE pend-ctrl-importe TO pend-importe(idx-pend)
+                   MOVE pend-ctrl-origen TO pend-origen(idx-pend)
+                   MOVE 1 TO pend-activo(idx-pend)
+                   ADD 1 TO idx-pend
+                   PERFORM 132-LEER-PENDIENTE-CHECKPOINT
+               END-PERFORM
+               CLOSE PEND-CTRL
+           END-IF.
+
+       132-LEER-PENDIENTE-CHECKPOINT.
+           MOVE ZERO TO w-flag-pend-fin.
+           READ PEND-CTRL AT END MOVE 1 TO w-flag-pend-fin.
 
        150-LEER-SOCIO.
            READ SOCIOS AT END MOVE 9999 TO soc-socio.
+           IF soc-socio IS NOT EQUALS 9999 AND
+              w-flag-secuencia-ok IS EQUALS 1 THEN
+               PERFORM 155-VERIFICO-SECUENCIA-SOCIO
+           END-IF.
+
+       155-VERIFICO-SECUENCIA-SOCIO.
+           IF soc-socio < w-ant-soc-socio THEN
+               PERFORM 156-ARMO-LINEA-ERROR-FDS-SOCIO
+               PERFORM 420-GRABO-EN-LOG-ERRORES
+               MOVE 0 TO w-flag-secuencia-ok
+           ELSE
+               MOVE soc-socio TO w-ant-soc-socio
+           END-IF.
+
+       156-ARMO-LINEA-ERROR-FDS-SOCIO.
+           MOVE soc-socio TO log-socio.
+           MOVE "S" TO log-movimiento.
+           MOVE soc-importe TO log-importe.
+           MOVE ZERO TO log-destino.
+           MOVE "FUERA DE SECUENCIA" TO log-error.
 
        151-LEER-NOVEDAD.
            READ NOVEDADES AT END MOVE 9999 TO nov-socio.
+           IF nov-socio IS NOT EQUALS 9999 AND
+              w-flag-secuencia-ok IS EQUALS 1 THEN
+               PERFORM 158-VERIFICO-SECUENCIA-NOVED
+           END-IF.
+
+       158-VERIFICO-SECUENCIA-NOVED.
+           IF nov-socio < w-ant-nov-socio THEN
+               PERFORM 159-ARMO-LINEA-ERROR-FDS-NOVED
+               PERFORM 420-GRABO-EN-LOG-ERRORES
+               MOVE 0 TO w-flag-secuencia-ok
+           ELSE
+               MOVE nov-socio TO w-ant-nov-socio
+           END-IF.
+
+       159-ARMO-LINEA-ERROR-FDS-NOVED.
+           MOVE nov-socio TO log-socio.
+           MOVE nov-movimiento TO log-movimiento.
+           MOVE nov-importe TO log-importe.
+           MOVE ZERO TO log-destino.
+           MOVE "FUERA DE SECUENCIA" TO log-error.
 
        200-PROCESO-X-MAYOR.
            PERFORM 220-GRABO-EN-SOCIOS-ACT.
@@ -155,7 +455,75 @@
            PERFORM 260-PASO-DATOS-SOCIOS-A-ACT.
 
        220-GRABO-EN-SOCIOS-ACT.
+           PERFORM 227-APLICO-CREDITO-PENDIENTE.
            WRITE soc-act-reg.
+           PERFORM 228-GRABO-AUDITORIA-PENDIENTE.
+           PERFORM 225-GRABO-CHECKPOINT.
+
+       225-GRABO-CHECKPOINT.
+           MOVE soc-act-socio TO restart-ultimo-socio.
+           MOVE w-cont-alta TO restart-cont-alta.
+           MOVE w-cont-baja TO restart-cont-baja.
+           MOVE w-cont-modif TO restart-cont-modif.
+           MOVE w-cont-err-aare TO restart-cont-err-aare.
+           MOVE w-cont-err-mari TO restart-cont-err-mari.
+           MOVE w-cont-err-bari TO restart-cont-err-bari.
+           MOVE w-cont-err-sif TO restart-cont-err-sif.
+           MOVE w-cont-transf TO restart-cont-transf.
+           MOVE w-cont-err-tdne TO restart-cont-err-tdne.
+           MOVE w-cont-err-tasm TO restart-cont-err-tasm.
+           MOVE w-cont-err-tsif TO restart-cont-err-tsif.
+           MOVE w-cont-err-tari TO restart-cont-err-tari.
+           MOVE w-cont-err-tcsa TO restart-cont-err-tcsa.
+           MOVE w-cont-err-apll TO restart-cont-err-apll.
+           OPEN OUTPUT RESTART-CTRL.
+           WRITE restart-reg.
+           CLOSE RESTART-CTRL.
+           PERFORM 226-GRABO-PENDIENTES-CHECKPOINT.
+
+       226-GRABO-PENDIENTES-CHECKPOINT.
+           OPEN OUTPUT PEND-CTRL.
+           MOVE 1 TO idx-pend.
+           PERFORM UNTIL idx-pend > 200
+               IF pend-activo(idx-pend) IS EQUALS 1 THEN
+                   MOVE pend-destino(idx-pend) TO pend-ctrl-destino
+                   MOVE pend-importe(idx-pend) TO pend-ctrl-importe
+                   MOVE pend-origen(idx-pend) TO pend-ctrl-origen
+                   WRITE pend-ctrl-reg
+               END-IF
+               ADD 1 TO idx-pend
+           END-PERFORM.
+           CLOSE PEND-CTRL.
+
+       227-APLICO-CREDITO-PENDIENTE.
+           MOVE 1 TO idx-pend.
+           PERFORM UNTIL idx-pend > 200
+               IF pend-activo(idx-pend) IS EQUALS 1 AND
+                  pend-destino(idx-pend) IS EQUALS soc-act-socio THEN
+                   MOVE soc-act-socio TO w-audit-socio
+                   MOVE "T" TO w-audit-mov
+                   MOVE soc-act-importe TO w-audit-ant
+                   ADD pend-importe(idx-pend) TO soc-act-importe
+                   MOVE soc-act-importe TO w-audit-nuevo
+                   PERFORM 900-GRABO-AUDITORIA
+                   MOVE 0 TO pend-activo(idx-pend)
+               END-IF
+               ADD 1 TO idx-pend
+           END-PERFORM.
+
+       228-GRABO-AUDITORIA-PENDIENTE.
+           MOVE 1 TO idx-audit-pend.
+           PERFORM UNTIL idx-audit-pend > w-cant-audit-pend
+               MOVE aud-pend-socio(idx-audit-pend) TO audit-socio
+               MOVE aud-pend-mov(idx-audit-pend) TO audit-movimiento
+               MOVE aud-pend-ant(idx-audit-pend) TO audit-importe-ant
+               MOVE aud-pend-nuevo(idx-audit-pend)
+                   TO audit-importe-nuevo
+               ACCEPT audit-fecha FROM DATE YYYYMMDD
+               WRITE audit-reg
+               ADD 1 TO idx-audit-pend
+           END-PERFORM.
+           MOVE ZERO TO w-cant-audit-pend.
 
        240-LEO-SOCIOS-VER-FIN-ARCH.
            IF soc-socio IS NOT EQUALS 9999 THEN
@@ -170,10 +538,26 @@
               PERFORM 420-GRABO-EN-LOG-ERRORES
            ELSE
                IF nov-movimiento IS EQUALS "B" THEN
+                   MOVE soc-act-socio TO w-audit-socio
+                   MOVE "B" TO w-audit-mov
+                   MOVE soc-act-importe TO w-audit-ant
+                   MOVE ZERO TO w-audit-nuevo
                    PERFORM 240-LEO-SOCIOS-VER-FIN-ARCH
                    PERFORM 260-PASO-DATOS-SOCIOS-A-ACT
+                   PERFORM 900-GRABO-AUDITORIA
+                   ADD 1 TO w-cont-baja
                ELSE
-                   PERFORM 350-MODIFICO-DAT-NOV-A-ACT
+                   IF nov-movimiento IS EQUALS "T" THEN
+                       PERFORM 360-PROCESO-TRANSFERENCIA
+                   ELSE
+                       PERFORM 330-VERIFICO-SALDO-SUFICIENTE
+                       IF w-saldo-prueba < ZERO THEN
+                           PERFORM 335-ARMO-LINEA-ERROR-SIF
+                           PERFORM 420-GRABO-EN-LOG-ERRORES
+                       ELSE
+                           PERFORM 350-MODIFICO-DAT-NOV-A-ACT
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
 
@@ -181,17 +565,121 @@
            MOVE soc-act-socio TO log-socio.
            MOVE "A" TO log-movimiento.
            MOVE soc-act-importe TO log-importe.
+           MOVE ZERO TO log-destino.
            MOVE "A.A.R.E" TO log-error.
+           ADD 1 TO w-cont-err-aare.
+
+       330-VERIFICO-SALDO-SUFICIENTE.
+           IF nov-importe IS NOT EQUALS " " THEN
+               COMPUTE w-saldo-prueba = soc-act-importe + nov-importe
+           ELSE
+               MOVE soc-act-importe TO w-saldo-prueba
+           END-IF.
+
+       335-ARMO-LINEA-ERROR-SIF.
+           MOVE soc-act-socio TO log-socio.
+           MOVE "M" TO log-movimiento.
+           MOVE soc-act-importe TO log-importe.
+           MOVE ZERO TO log-destino.
+           MOVE "S.I.F" TO log-error.
+           ADD 1 TO w-cont-err-sif.
+
+       360-PROCESO-TRANSFERENCIA.
+           PERFORM 361-VALIDO-TRANSFERENCIA.
+           IF w-flag-transf-ok IS EQUALS 1 THEN
+               PERFORM 365-APLICO-DEBITO-TRANSF
+           ELSE
+               PERFORM 366-ARMO-LINEA-ERROR-TRANSF
+               PERFORM 420-GRABO-EN-LOG-ERRORES
+           END-IF.
+
+       361-VALIDO-TRANSFERENCIA.
+           MOVE 1 TO w-flag-transf-ok.
+           MOVE ZERO TO w-transf-cod-error.
+           IF nov-destino IS EQUALS nov-socio THEN
+               MOVE 0 TO w-flag-transf-ok
+               MOVE 1 TO w-transf-cod-error
+           END-IF.
+           IF w-flag-transf-ok IS EQUALS 1 THEN
+               COMPUTE w-idx-existe = nov-destino + 1
+               IF w-existe-flag(w-idx-existe) IS NOT EQUALS 1 OR
+                  nov-destino <= soc-act-socio THEN
+                   MOVE 0 TO w-flag-transf-ok
+                   MOVE 2 TO w-transf-cod-error
+               END-IF
+           END-IF.
+           IF w-flag-transf-ok IS EQUALS 1 THEN
+               COMPUTE w-saldo-prueba = soc-act-importe - nov-importe
+               IF w-saldo-prueba < ZERO THEN
+                   MOVE 0 TO w-flag-transf-ok
+                   MOVE 3 TO w-transf-cod-error
+               END-IF
+           END-IF.
+
+       365-APLICO-DEBITO-TRANSF.
+           MOVE soc-act-socio TO w-audit-socio.
+           MOVE "T" TO w-audit-mov.
+           MOVE soc-act-importe TO w-audit-ant.
+           SUBTRACT nov-importe FROM soc-act-importe.
+           MOVE soc-act-importe TO w-audit-nuevo.
+           PERFORM 900-GRABO-AUDITORIA.
+           PERFORM 367-ENCOLO-CREDITO-PENDIENTE.
+           ADD 1 TO w-cont-transf.
+
+       366-ARMO-LINEA-ERROR-TRANSF.
+           MOVE soc-act-socio TO log-socio.
+           MOVE "T" TO log-movimiento.
+           MOVE soc-act-importe TO log-importe.
+           MOVE nov-destino TO log-destino.
+           EVALUATE w-transf-cod-error
+               WHEN 1
+                   MOVE "T.A.S.M" TO log-error
+                   ADD 1 TO w-cont-err-tasm
+               WHEN 3
+                   MOVE "T.S.I.F" TO log-error
+                   ADD 1 TO w-cont-err-tsif
+               WHEN OTHER
+                   MOVE "T.D.N.E" TO log-error
+                   ADD 1 TO w-cont-err-tdne
+           END-EVALUATE.
+
+       367-ENCOLO-CREDITO-PENDIENTE.
+           MOVE 1 TO idx-pend.
+           PERFORM UNTIL idx-pend > 200 OR
+                         pend-activo(idx-pend) IS NOT EQUALS 1
+               ADD 1 TO idx-pend
+           END-PERFORM.
+           IF idx-pend <= 200 THEN
+               MOVE nov-destino TO pend-destino(idx-pend)
+               MOVE nov-importe TO pend-importe(idx-pend)
+               MOVE nov-socio TO pend-origen(idx-pend)
+               MOVE 1 TO pend-activo(idx-pend)
+           ELSE
+               DISPLAY "ALERTA: TABLA DE TRANSF. PENDIENTES LLENA"
+               MOVE nov-socio TO log-socio
+               MOVE "T" TO log-movimiento
+               MOVE nov-importe TO log-importe
+               MOVE nov-destino TO log-destino
+               MOVE "T.C.S.A" TO log-error
+               ADD 1 TO w-cont-err-tcsa
+               PERFORM 420-GRABO-EN-LOG-ERRORES
+           END-IF.
 
        340-LEO-NOVEDADES-VER-FIN-ARCH.
            IF nov-socio IS NOT EQUALS 9999 THEN
                PERFORM 151-LEER-NOVEDAD.
 
        350-MODIFICO-DAT-NOV-A-ACT.
+           MOVE soc-act-socio TO w-audit-socio.
+           MOVE "M" TO w-audit-mov.
+           MOVE soc-act-importe TO w-audit-ant.
            IF nov-nombre IS NOT EQUALS " " THEN
                MOVE nov-nombre TO soc-nombre.
            IF nov-importe IS NOT EQUALS " " THEN
                ADD nov-importe TO soc-act-importe.
+           ADD 1 TO w-cont-modif.
+           MOVE soc-act-importe TO w-audit-nuevo.
+           PERFORM 900-GRABO-AUDITORIA.
 
        400-PROCESO-X-MENOR.
            IF nov-movimiento IS EQUALS "A" THEN
@@ -213,34 +701,106 @@
            IF nov-movimiento IS EQUALS "B" THEN
                PERFORM 436-ARMO-LINEA-ERROR-BARI
            END-IF.
+           IF nov-movimiento IS EQUALS "T" THEN
+               PERFORM 437-ARMO-LINEA-ERROR-TARI
+           END-IF.
 
        435-ARMO-LINEA-ERROR-MARI.
            MOVE soc-act-socio TO log-socio.
            MOVE "M" TO log-movimiento.
            MOVE soc-act-importe TO log-importe.
+           MOVE ZERO TO log-destino.
            MOVE "M.A.R.I" TO log-error.
+           ADD 1 TO w-cont-err-mari.
 
        436-ARMO-LINEA-ERROR-BARI.
            MOVE soc-act-socio TO log-socio.
            MOVE "B" TO log-movimiento.
            MOVE soc-act-importe TO log-importe.
+           MOVE ZERO TO log-destino.
            MOVE "B.A.R.I" TO log-error.
+           ADD 1 TO w-cont-err-bari.
+
+       437-ARMO-LINEA-ERROR-TARI.
+           MOVE soc-act-socio TO log-socio.
+           MOVE "T" TO log-movimiento.
+           MOVE soc-act-importe TO log-importe.
+           MOVE nov-destino TO log-destino.
+           MOVE "T.A.R.I" TO log-error.
+           ADD 1 TO w-cont-err-tari.
 
        460-PASO-DAT-NOV-A-ACT.
            MOVE nov-socio TO soc-act-socio.
            MOVE nov-nombre TO soc-act-nombre.
            MOVE nov-importe TO soc-act-importe.
+           ADD 1 TO w-cont-alta.
+           MOVE soc-act-socio TO w-audit-socio.
+           MOVE "A" TO w-audit-mov.
+           MOVE ZERO TO w-audit-ant.
+           MOVE soc-act-importe TO w-audit-nuevo.
+           PERFORM 900-GRABO-AUDITORIA.
 
        500-FIN-GENERAL.
+           IF w-flag-secuencia-ok IS EQUALS 0 THEN
+               DISPLAY "CORRIDA ABORTADA: ARCHIVO FUERA DE SECUENCIA"
+           ELSE
+               PERFORM 228-GRABO-AUDITORIA-PENDIENTE
+               PERFORM 505-BORRO-CHECKPOINT
+           END-IF.
+           PERFORM 508-VERIFICO-PENDIENTES-SIN-APLICAR.
            PERFORM 510-CIERRO-ARCHIVOS.
            PERFORM 530-MUESTRO-ARCHIVOS.
 
+       505-BORRO-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING w-path-restart.
+           CALL "CBL_DELETE_FILE" USING w-path-restart-pend.
+
+       508-VERIFICO-PENDIENTES-SIN-APLICAR.
+           MOVE 1 TO idx-pend.
+           PERFORM UNTIL idx-pend > 200
+               IF pend-activo(idx-pend) IS EQUALS 1 THEN
+                   DISPLAY "ALERTA: CREDITO SIN APLICAR ORIGEN "
+                       pend-origen(idx-pend) " DESTINO "
+                       pend-destino(idx-pend)
+                   PERFORM 509-ARMO-LINEA-ERROR-TCSA
+                   PERFORM 420-GRABO-EN-LOG-ERRORES
+               END-IF
+               ADD 1 TO idx-pend
+           END-PERFORM.
+
+       509-ARMO-LINEA-ERROR-TCSA.
+           MOVE pend-origen(idx-pend) TO log-socio.
+           MOVE "T" TO log-movimiento.
+           MOVE pend-importe(idx-pend) TO log-importe.
+           MOVE pend-destino(idx-pend) TO log-destino.
+           MOVE "T.C.S.A" TO log-error.
+           ADD 1 TO w-cont-err-tcsa.
+
+       900-GRABO-AUDITORIA.
+           IF w-cant-audit-pend < 100 THEN
+               ADD 1 TO w-cant-audit-pend
+               MOVE w-audit-socio TO aud-pend-socio(w-cant-audit-pend)
+               MOVE w-audit-mov TO aud-pend-mov(w-cant-audit-pend)
+               MOVE w-audit-ant TO aud-pend-ant(w-cant-audit-pend)
+               MOVE w-audit-nuevo TO aud-pend-nuevo(w-cant-audit-pend)
+           ELSE
+               DISPLAY "ALERTA: TABLA DE AUDITORIA PENDIENTE LLENA"
+               MOVE w-audit-socio TO log-socio
+               MOVE w-audit-mov TO log-movimiento
+               MOVE w-audit-nuevo TO log-importe
+               MOVE ZERO TO log-destino
+               MOVE "A.P.LL" TO log-error
+               ADD 1 TO w-cont-err-apll
+               PERFORM 420-GRABO-EN-LOG-ERRORES
+           END-IF.
+
 
        510-CIERRO-ARCHIVOS.
            CLOSE SOCIOS.
            CLOSE NOVEDADES.
            CLOSE LOG-ERRORES.
            CLOSE SOCIOS-ACT.
+           CLOSE AUDITORIA.
 
        530-MUESTRO-ARCHIVOS.
            DISPLAY lin-guarda.
@@ -254,8 +814,28 @@
            DISPLAY lin-error.
            DISPLAY lin-subrayado-errores.
            PERFORM 600-MUESTRO-ERROR.
+           PERFORM 650-MUESTRO-CONTROL-TOTALES.
 
 
+       650-MUESTRO-CONTROL-TOTALES.
+           DISPLAY lin-guarda.
+           DISPLAY lin-control.
+           DISPLAY lin-guarda.
+           DISPLAY "ALTAS APLICADAS       : " w-cont-alta.
+           DISPLAY "BAJAS APLICADAS       : " w-cont-baja.
+           DISPLAY "MODIFICACIONES APLIC. : " w-cont-modif.
+           DISPLAY "ERRORES A.A.R.E       : " w-cont-err-aare.
+           DISPLAY "ERRORES M.A.R.I       : " w-cont-err-mari.
+           DISPLAY "ERRORES B.A.R.I       : " w-cont-err-bari.
+           DISPLAY "ERRORES S.I.F         : " w-cont-err-sif.
+           DISPLAY "TRANSFERENCIAS APLIC. : " w-cont-transf.
+           DISPLAY "ERRORES T.D.N.E       : " w-cont-err-tdne.
+           DISPLAY "ERRORES T.A.S.M       : " w-cont-err-tasm.
+           DISPLAY "ERRORES T.S.I.F       : " w-cont-err-tsif.
+           DISPLAY "ERRORES T.A.R.I       : " w-cont-err-tari.
+           DISPLAY "CREDITOS SIN APLICAR  : " w-cont-err-tcsa.
+           DISPLAY "ERRORES A.P.LL        : " w-cont-err-apll.
+
        600-MUESTRO-ERROR.
            OPEN INPUT LOG-ERRORES.
            MOVE ZERO TO w-flag-error.
@@ -271,11 +851,13 @@
        700-MUESTRO-ACT.
             OPEN INPUT SOCIOS-ACT.
             MOVE ZERO to w-flag-soc-act.
+            MOVE ZERO TO w-total-act.
             PERFORM 710-LEER-SOCIO-ACT.
             PERFORM UNTIL w-flag-soc-act is EQUAL 1
                PERFORM 720-ARMO-LINEA-ACT
                PERFORM 710-LEER-SOCIO-ACT
             END-PERFORM.
+            PERFORM 730-MUESTRO-TOTAL-ACT.
             CLOSE SOCIOS-ACT.
 
        710-LEER-SOCIO-ACT.
@@ -286,10 +868,17 @@
            MOVE soc-act-nombre TO l-nombre.
            MOVE soc-act-importe TO l-saldo.
            DISPLAY lin-val.
+           ADD soc-act-importe TO w-total-act.
+
+       730-MUESTRO-TOTAL-ACT.
+           DISPLAY lin-subrayado.
+           MOVE w-total-act TO l-total.
+           DISPLAY lin-total.
        620-ARMO-LINEA-ERROR.
            MOVE log-socio TO l-soc-error.
            MOVE log-movimiento TO l-nombre-error.
            MOVE log-importe TO l-saldo-error.
+           MOVE log-destino TO l-destino-error.
            MOVE log-error TO l-tipo-error.
 
            DISPLAY lin-val-error.
