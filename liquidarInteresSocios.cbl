@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Liquidacion_Interes.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIOS-ACT
+           ASSIGN TO
+           "D:\linux cecilia\COBOL\archivo\archSociosAct.dat".
+
+           SELECT NOVEDADES-INT
+           ASSIGN TO
+           "D:\linux cecilia\COBOL\archivo\archNovedInteres.dat".
+
+           SELECT DETALLE-INT
+           ASSIGN TO
+           "D:\linux cecilia\COBOL\archivo\archDetalleInteres.dat".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS-ACT.
+       01  soc-act-reg.
+           03 soc-act-socio pic 9(4).
+           03 soc-act-nombre pic x(20).
+           03 soc-act-importe pic s9(8)v99.
+
+       FD  NOVEDADES-INT.
+       01  nov-int-reg.
+           03 nov-int-socio pic 9(4).
+           03 nov-int-movimiento pic x.
+           03 nov-int-nombre pic x(20).
+           03 nov-int-importe pic s9(7)v99.
+           03 nov-int-destino pic 9(4).
+
+       FD  DETALLE-INT.
+       01  det-reg.
+           03 det-socio pic 9(4).
+           03 det-nombre pic x(20).
+           03 det-saldo-ant pic s9(8)v99.
+           03 det-interes pic s9(7)v99.
+           03 det-saldo-nuevo pic s9(8)v99.
+
+       WORKING-STORAGE SECTION.
+       01  w-tasa-interes pic 9(3)v99 value zero.
+       01  w-flag-fin pic 9 value zero.
+       01  w-interes pic s9(8)v99 value zero.
+       01  w-nuevo-saldo pic s9(8)v99 value zero.
+
+       01  lin-guarda.
+           03 filler pic x(80) value all "*".
+       01  lin-titulo.
+           03 filler pic x(20) value spaces.
+           03 filler pic x(40) value
+              "LIQUIDACION DE INTERESES A SOCIOS".
+           03 filler pic x(20) value spaces.
+       01  lin-subrayado.
+           03 filler pic x(2) value space.
+           03 filler pic x(76) value all "-".
+           03 filler pic x(2) value space.
+       01  lin-encab.
+           03 filler pic x(3) value spaces.
+           03 filler pic x(5) value "SOCIO".
+           03 filler pic x(4) value spaces.
+           03 filler pic x(20) value "NOMBRE".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(14) value "SALDO ANT.".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(12) value "INTERES".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(14) value "SALDO NUEVO".
+       01  lin-detalle.
+           03 filler pic x(3) value spaces.
+           03 l-soc-int pic x(5) value spaces.
+           03 filler pic x(4) value spaces.
+           03 l-nombre-int pic x(20).
+           03 filler pic x(3) value spaces.
+           03 l-saldo-ant-int pic zz.zzz.zz9,99.
+           03 filler pic x(3) value spaces.
+           03 l-interes-int pic zz.zzz.zz9,99.
+           03 filler pic x(3) value spaces.
+           03 l-saldo-nuevo-int pic zz.zzz.zz9,99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-PROCESO.
+           PERFORM 500-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           DISPLAY "LIQUIDACION PERIODICA DE INTERESES A SOCIOS".
+           DISPLAY "INGRESE TASA DE INTERES A APLICAR (EJ: 2,50)".
+           ACCEPT w-tasa-interes.
+           OPEN INPUT SOCIOS-ACT.
+           OPEN OUTPUT NOVEDADES-INT.
+           OPEN OUTPUT DETALLE-INT.
+           DISPLAY lin-guarda.
+           DISPLAY lin-titulo.
+           DISPLAY lin-guarda.
+           DISPLAY lin-encab.
+           DISPLAY lin-subrayado.
+
+       200-PROCESO.
+           PERFORM 210-LEER-SOCIO-ACT.
+           PERFORM UNTIL w-flag-fin IS EQUALS 1
+               PERFORM 220-CALCULO-INTERES
+               PERFORM 230-GRABO-NOVEDAD-INT
+               PERFORM 240-GRABO-DETALLE
+               PERFORM 250-MUESTRO-DETALLE
+               PERFORM 210-LEER-SOCIO-ACT
+           END-PERFORM.
+
+       210-LEER-SOCIO-ACT.
+           READ SOCIOS-ACT AT END MOVE 1 TO w-flag-fin.
+
+       220-CALCULO-INTERES.
+           COMPUTE w-interes ROUNDED =
+               soc-act-importe * w-tasa-interes / 100.
+           COMPUTE w-nuevo-saldo = soc-act-importe + w-interes.
+
+       230-GRABO-NOVEDAD-INT.
+           MOVE soc-act-socio TO nov-int-socio.
+           MOVE "M" TO nov-int-movimiento.
+           MOVE SPACES TO nov-int-nombre.
+           MOVE w-interes TO nov-int-importe.
+           MOVE ZERO TO nov-int-destino.
+           WRITE nov-int-reg.
+
+       240-GRABO-DETALLE.
+           MOVE soc-act-socio TO det-socio.
+           MOVE soc-act-nombre TO det-nombre.
+           MOVE soc-act-importe TO det-saldo-ant.
+           MOVE w-interes TO det-interes.
+           MOVE w-nuevo-saldo TO det-saldo-nuevo.
+           WRITE det-reg.
+
+       250-MUESTRO-DETALLE.
+           MOVE soc-act-socio TO l-soc-int.
+           MOVE soc-act-nombre TO l-nombre-int.
+           MOVE soc-act-importe TO l-saldo-ant-int.
+           MOVE w-interes TO l-interes-int.
+           MOVE w-nuevo-saldo TO l-saldo-nuevo-int.
+           DISPLAY lin-detalle.
+
+       500-FIN.
+           CLOSE SOCIOS-ACT.
+           CLOSE NOVEDADES-INT.
+           CLOSE DETALLE-INT.
+           DISPLAY lin-guarda.
+           DISPLAY "NOVEDADES GENERADAS: archNovedInteres.dat".
+           DISPLAY "DETALLE GENERADO: archDetalleInteres.dat".
+
+           END PROGRAM Liquidacion_Interes.
